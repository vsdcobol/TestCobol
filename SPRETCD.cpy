@@ -0,0 +1,17 @@
+      *================================================================
+      * SPRETCD.cpy
+      *
+      * Standard return-value codes for the StoredProcedures CLR class.
+      * COPY this into LOCAL-STORAGE SECTION so callers can branch on
+      * return-value instead of assuming any particular code means
+      * success. sp-rc-success keeps the historical value of 42 so
+      * existing callers that only check for that value keep working.
+      *================================================================
+       01  sp-return-codes.
+           05  sp-rc-success               pic s9(9) comp-5 value 42.
+           05  sp-rc-not-found             pic s9(9) comp-5 value 100.
+           05  sp-rc-validation-error      pic s9(9) comp-5 value 101.
+           05  sp-rc-environment-mismatch  pic s9(9) comp-5 value 102.
+           05  sp-rc-database-unavailable  pic s9(9) comp-5 value 103.
+           05  sp-rc-health-check-failed   pic s9(9) comp-5 value 104.
+           05  sp-rc-unexpected-error      pic s9(9) comp-5 value 199.
