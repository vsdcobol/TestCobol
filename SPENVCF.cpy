@@ -0,0 +1,13 @@
+      *================================================================
+      * SPENVCF.cpy
+      *
+      * Environment identity for the StoredProcedures CLR class. Values
+      * are populated at run time by the ResolveEnvironment method from
+      * the SP_ENVIRONMENT_NAME environment variable, not hardcoded, so
+      * the on-prem and ECS builds stay in sync except for a single
+      * fallback default and the build-source label.
+      *================================================================
+       01  sp-environment-info.
+           05  sp-env-name           pic x(20).
+           05  sp-env-build-source   pic x(32).
+           05  sp-env-version        pic x(10)  value "1.0.0".
