@@ -0,0 +1,13 @@
+      *================================================================
+      * SPAUDREC.cpy
+      *
+      * Host variables for the audit-trail row written by WriteAuditRow
+      * before every public method in StoredProcedures returns. One row
+      * per call: who called it, which environment answered, when, and
+      * what return-value it answered with.
+      *================================================================
+       01  sp-audit-row.
+           05  sp-audit-caller       pic x(128).
+           05  sp-audit-environment  pic x(20).
+           05  sp-audit-timestamp    pic x(26).
+           05  sp-audit-return-value pic s9(9) comp-5.
