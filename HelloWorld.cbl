@@ -1,11 +1,20 @@
        class-id. StoredProcedures is partial.
-      
-       method-id HelloWorld static attribute Microsoft.SqlServer.Server.SqlProcedureAttribute.
+
+       copy "SPMETHODS.cpy".
+
+       method-id ResolveEnvironment static private.
        local-storage section.
-       procedure division returning return-value as binary-long.
-           display "Hello World, I am a brave COBOL program backed in GitHub!!!"
-           move 42 to return-value
-           goback.           
+       01  ws-env-fallback       pic x(20) value "ON-PREM".
+       linkage section.
+       copy "SPENVCF.cpy".
+       procedure division using by reference sp-environment-info.
+           accept sp-env-name from environment "SP_ENVIRONMENT_NAME"
+           if sp-env-name = spaces or sp-env-name = low-values
+               move ws-env-fallback to sp-env-name
+           end-if
+           move "HelloWorld.cbl" to sp-env-build-source
+           move "1.0.0" to sp-env-version
+           goback.
        end method.
-      
+
        end class.
