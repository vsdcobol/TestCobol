@@ -0,0 +1,13 @@
+      *================================================================
+      * SPBATREC.cpy
+      *
+      * Working storage for ProcessBatch: the in-memory mirror of the
+      * table-valued parameter the caller passes in, plus the fields
+      * used to drive and checkpoint the processing loop.
+      *================================================================
+       01  sp-batch-work.
+           05  sp-batch-idx            pic s9(9) comp-5.
+           05  sp-batch-resume-key     pic x(20).
+           05  sp-batch-current-key    pic x(20).
+           05  sp-batch-processed      pic s9(9) comp-5 value 0.
+           05  sp-batch-checkpoint-int pic s9(4) comp-5 value 100.
