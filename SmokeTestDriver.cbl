@@ -0,0 +1,117 @@
+      *================================================================
+      * SmokeTestDriver.cbl
+      *
+      * Post-deploy verification: invokes every public method-id on
+      * the StoredProcedures class back-to-back against whichever
+      * environment this driver is deployed alongside, collects each
+      * return-value, and prints a single pass/fail summary instead of
+      * walking through each proc by hand in SSMS.
+      *================================================================
+       identification division.
+       program-id. SmokeTestDriver.
+
+       data division.
+       working-storage section.
+       copy "SPRETCD.cpy".
+       01  ws-rc                     pic s9(9) comp-5.
+       01  ws-method-name            pic x(32).
+       01  ws-env-name               pic x(20).
+       01  ws-build-source           pic x(32).
+       01  ws-env-version            pic x(10).
+       01  ws-account-id             pic x(10) value "0000000001".
+       01  ws-account-status         pic x(10).
+       01  ws-batch-id               pic x(20) value "SMOKE-TEST-BATCH".
+       01  ws-batch-count            pic s9(9) comp-5 value 1.
+       01  ws-batch-table.
+           05  ws-batch-record occurs 0 to 10000 times
+                   depending on ws-batch-count.
+               10  ws-batch-key      pic x(20) value "SMOKE-TEST-KEY".
+               10  ws-batch-payload  pic x(200) value spaces.
+       01  ws-processed-count        pic s9(9) comp-5.
+       01  ws-onprem-count           pic s9(9) comp-5.
+       01  ws-ecs-count              pic s9(9) comp-5.
+       01  ws-discrepancy-flag       pic x(1).
+       01  ws-fail-count             pic s9(4) comp-5 value 0.
+       01  ws-check-count            pic s9(4) comp-5 value 0.
+
+       procedure division.
+       sp-main.
+           display "=== StoredProcedures smoke test ==="
+
+           move "HelloWorld" to ws-method-name
+           invoke type StoredProcedures "HelloWorld" returning ws-rc
+           perform sp-report-result
+
+           move "GetAccountStatus" to ws-method-name
+           invoke type StoredProcedures "GetAccountStatus"
+                   using by value ws-account-id
+                   by reference ws-account-status
+                   returning ws-rc
+      *    ws-account-id is a sentinel, not a row this deployment is
+      *    guaranteed to have seeded, so sp-rc-not-found is as healthy
+      *    an answer here as sp-rc-success - either means the call
+      *    reached the database and came back with a real answer
+           perform sp-report-account-status-result
+
+           move "GetEnvironmentInfo" to ws-method-name
+           invoke type StoredProcedures "GetEnvironmentInfo"
+                   using by reference ws-env-name
+                   by reference ws-build-source
+                   by reference ws-env-version
+                   returning ws-rc
+           perform sp-report-result
+           display "    environment: " function trim(ws-env-name)
+               " build: " function trim(ws-build-source)
+               " version: " function trim(ws-env-version)
+
+           move "HealthCheck" to ws-method-name
+           invoke type StoredProcedures "HealthCheck" returning ws-rc
+           perform sp-report-result
+
+           move "ProcessBatch" to ws-method-name
+           invoke type StoredProcedures "ProcessBatch"
+                   using by value ws-batch-id
+                   by value ws-batch-count
+                   by reference ws-batch-table
+                   by reference ws-processed-count
+                   returning ws-rc
+           perform sp-report-result
+
+           move "ReconcileEnvironments" to ws-method-name
+           invoke type StoredProcedures "ReconcileEnvironments"
+                   using by reference ws-onprem-count
+                   by reference ws-ecs-count
+                   by reference ws-discrepancy-flag
+                   returning ws-rc
+           perform sp-report-result
+
+           display "=== " ws-check-count " checked, "
+               ws-fail-count " failed ==="
+           if ws-fail-count > 0
+               move 1 to return-code
+           else
+               move 0 to return-code
+           end-if
+           goback.
+
+       sp-report-result.
+           add 1 to ws-check-count
+           if ws-rc = sp-rc-success
+               display "PASS  " ws-method-name " return-value=" ws-rc
+           else
+               add 1 to ws-fail-count
+               display "FAIL  " ws-method-name " return-value=" ws-rc
+           end-if
+           .
+
+       sp-report-account-status-result.
+           add 1 to ws-check-count
+           if ws-rc = sp-rc-success or ws-rc = sp-rc-not-found
+               display "PASS  " ws-method-name " return-value=" ws-rc
+           else
+               add 1 to ws-fail-count
+               display "FAIL  " ws-method-name " return-value=" ws-rc
+           end-if
+           .
+
+       end program SmokeTestDriver.
