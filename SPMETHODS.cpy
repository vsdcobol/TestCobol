@@ -0,0 +1,310 @@
+      *================================================================
+      * SPMETHODS.cpy
+      *
+      * Shared method-id bodies for the StoredProcedures class. Every
+      * method here is identical between the on-prem assembly
+      * (HelloWorld.cbl) and the ECS assembly (HelloWorldECS.cbl), so
+      * it lives in one place and both class files COPY it instead of
+      * hand-duplicating each method. Only ResolveEnvironment stays out
+      * of this member: it is the one method whose body is genuinely
+      * per-deployment (fallback literal, build-source label), so each
+      * class file still declares it directly.
+      *================================================================
+       method-id HelloWorld static attribute Microsoft.SqlServer.Server.SqlProcedureAttribute.
+       local-storage section.
+       copy "SPRETCD.cpy".
+       copy "SPAUDREC.cpy".
+       copy "SPENVCF.cpy".
+       procedure division returning return-value as binary-long.
+           invoke StoredProcedures "ResolveEnvironment" using by reference sp-environment-info
+           display "Hello World, I am a brave COBOL program backed in GitHub, and running in "
+               function trim(sp-env-name) "!!!"
+           move sp-rc-success to return-value
+           move sp-env-name to sp-audit-environment
+           move return-value to sp-audit-return-value
+           invoke StoredProcedures "WriteAuditRow" using by reference sp-audit-row
+           goback.
+       end method.
+
+       method-id GetAccountStatus static attribute Microsoft.SqlServer.Server.SqlProcedureAttribute.
+       local-storage section.
+       copy "SPRETCD.cpy".
+       copy "SPAUDREC.cpy".
+       copy "SPENVCF.cpy".
+       exec sql include sqlca end-exec.
+       01  ws-validation-rc      pic s9(9) comp-5.
+       linkage section.
+       01  p-account-id          pic x(10).
+       01  p-account-status      pic x(10).
+       procedure division using by value p-account-id
+               by reference p-account-status
+               returning return-value as binary-long.
+           invoke StoredProcedures "ValidateRequest" using by reference p-account-id
+                   returning ws-validation-rc
+           if ws-validation-rc not = sp-rc-success
+               move ws-validation-rc to return-value
+               move spaces to p-account-status
+           else
+               exec sql
+                   select account_status
+                     into :p-account-status
+                     from dbo.sp_account
+                    where account_id = :p-account-id
+               end-exec
+               if sqlcode = 0
+                   move sp-rc-success to return-value
+               else
+                   move spaces to p-account-status
+                   if sqlcode = 100
+                       move sp-rc-not-found to return-value
+                   else
+                       move sp-rc-database-unavailable to return-value
+                   end-if
+               end-if
+           end-if
+           invoke StoredProcedures "ResolveEnvironment" using by reference sp-environment-info
+           move sp-env-name to sp-audit-environment
+           move return-value to sp-audit-return-value
+           invoke StoredProcedures "WriteAuditRow" using by reference sp-audit-row
+           goback.
+       end method.
+
+       method-id GetEnvironmentInfo static attribute Microsoft.SqlServer.Server.SqlProcedureAttribute.
+       local-storage section.
+       copy "SPRETCD.cpy".
+       copy "SPAUDREC.cpy".
+       copy "SPENVCF.cpy".
+       linkage section.
+       01  p-env-name            pic x(20).
+       01  p-build-source        pic x(32).
+       01  p-env-version         pic x(10).
+       procedure division using by reference p-env-name
+               by reference p-build-source
+               by reference p-env-version
+               returning return-value as binary-long.
+           invoke StoredProcedures "ResolveEnvironment" using by reference sp-environment-info
+           move sp-env-name to p-env-name
+           move sp-env-build-source to p-build-source
+           move sp-env-version to p-env-version
+           move sp-rc-success to return-value
+           move sp-env-name to sp-audit-environment
+           move return-value to sp-audit-return-value
+           invoke StoredProcedures "WriteAuditRow" using by reference sp-audit-row
+           goback.
+       end method.
+
+       method-id HealthCheck static attribute Microsoft.SqlServer.Server.SqlProcedureAttribute.
+       local-storage section.
+       copy "SPRETCD.cpy".
+       copy "SPAUDREC.cpy".
+       copy "SPENVCF.cpy".
+       exec sql include sqlca end-exec.
+       01  ws-probe              pic s9(9) comp-5.
+       procedure division returning return-value as binary-long.
+           exec sql
+               select 1 into :ws-probe
+           end-exec
+           if sqlcode = 0
+               move sp-rc-success to return-value
+           else
+               move sp-rc-health-check-failed to return-value
+           end-if
+           invoke StoredProcedures "ResolveEnvironment" using by reference sp-environment-info
+           move sp-env-name to sp-audit-environment
+           move return-value to sp-audit-return-value
+           invoke StoredProcedures "WriteAuditRow" using by reference sp-audit-row
+           goback.
+       end method.
+
+       method-id ProcessBatch static attribute Microsoft.SqlServer.Server.SqlProcedureAttribute.
+       local-storage section.
+       copy "SPRETCD.cpy".
+       copy "SPAUDREC.cpy".
+       copy "SPBATREC.cpy".
+       copy "SPENVCF.cpy".
+       exec sql include sqlca end-exec.
+       01  ws-validation-rc      pic s9(9) comp-5.
+       linkage section.
+       01  p-batch-id            pic x(20).
+       01  p-batch-count         pic s9(9) comp-5.
+       01  p-batch-table.
+           05  p-batch-record occurs 0 to 10000 times
+                   depending on p-batch-count.
+               10  p-batch-key       pic x(20).
+               10  p-batch-payload   pic x(200).
+       01  p-processed-count     pic s9(9) comp-5.
+       procedure division using by value p-batch-id
+               by value p-batch-count
+               by reference p-batch-table
+               by reference p-processed-count
+               returning return-value as binary-long.
+           move 0 to p-processed-count
+           invoke StoredProcedures "ValidateRequest" using by reference p-batch-id
+                   returning ws-validation-rc
+           if ws-validation-rc not = sp-rc-success
+                   or p-batch-count < 1
+                   or p-batch-count > 10000
+               move sp-rc-validation-error to return-value
+           else
+               move spaces to sp-batch-resume-key
+               exec sql
+                   select last_key into :sp-batch-resume-key
+                     from dbo.sp_batch_checkpoint
+                    where batch_id = :p-batch-id
+               end-exec
+               if sqlcode = 0
+      *            resume after the last checkpointed key instead of
+      *            reprocessing the whole batch from row one
+                   perform varying sp-batch-idx from 1 by 1
+                           until sp-batch-idx > p-batch-count
+                              or p-batch-key(sp-batch-idx) =
+                                 sp-batch-resume-key
+                       continue
+                   end-perform
+                   add 1 to sp-batch-idx
+               else
+                   move 1 to sp-batch-idx
+               end-if
+               perform varying sp-batch-idx from sp-batch-idx by 1
+                       until sp-batch-idx > p-batch-count
+                   move p-batch-key(sp-batch-idx)
+                       to sp-batch-current-key
+      *            business processing for p-batch-record(sp-batch-idx)
+      *            goes here; this method only owns the restart
+      *            bookkeeping
+                   add 1 to sp-batch-processed
+                   add 1 to p-processed-count
+                   if function mod(sp-batch-processed
+                           sp-batch-checkpoint-int) = 0
+                       perform sp-write-checkpoint
+                   end-if
+               end-perform
+               if p-processed-count > 0
+                   perform sp-write-checkpoint
+               end-if
+               move sp-rc-success to return-value
+           end-if
+           invoke StoredProcedures "ResolveEnvironment" using by reference sp-environment-info
+           move sp-env-name to sp-audit-environment
+           move return-value to sp-audit-return-value
+           invoke StoredProcedures "WriteAuditRow" using by reference sp-audit-row
+           goback.
+
+       sp-write-checkpoint.
+           exec sql
+               update dbo.sp_batch_checkpoint
+                  set last_key = :sp-batch-current-key
+                where batch_id = :p-batch-id
+           end-exec
+           if sqlcode not = 0
+               exec sql
+                   insert into dbo.sp_batch_checkpoint
+                       (batch_id, last_key)
+                   values
+                       (:p-batch-id, :sp-batch-current-key)
+               end-exec
+           end-if
+           .
+       end method.
+
+       method-id ReconcileEnvironments static attribute Microsoft.SqlServer.Server.SqlProcedureAttribute.
+       local-storage section.
+       copy "SPRETCD.cpy".
+       copy "SPAUDREC.cpy".
+       copy "SPENVCF.cpy".
+       exec sql include sqlca end-exec.
+       01  ws-local-count        pic s9(9) comp-5.
+       01  ws-peer-count         pic s9(9) comp-5.
+       linkage section.
+       01  p-onprem-count        pic s9(9) comp-5.
+       01  p-ecs-count           pic s9(9) comp-5.
+       01  p-discrepancy-flag    pic x(1).
+       procedure division using by reference p-onprem-count
+               by reference p-ecs-count
+               by reference p-discrepancy-flag
+               returning return-value as binary-long.
+           move 0 to p-onprem-count
+           move 0 to p-ecs-count
+           move 0 to ws-local-count
+           move 0 to ws-peer-count
+           move "N" to p-discrepancy-flag
+      *    this same body runs unmodified on-prem and in ECS, so the
+      *    resolved environment decides which side "local" maps to
+           invoke StoredProcedures "ResolveEnvironment" using by reference sp-environment-info
+           exec sql
+               select count(*) into :ws-local-count
+                 from dbo.sp_account
+           end-exec
+           if sqlcode not = 0
+               move sp-rc-database-unavailable to return-value
+           else
+      *        a CLR proc only has the one ambient context connection,
+      *        so the peer side is reached through a linked server
+      *        (PEER_SERVER) rather than a second CONNECT - on-prem's
+      *        PEER_SERVER points at the ECS instance and vice versa,
+      *        set up reciprocally by the DBA on each instance
+               exec sql
+                   select count(*) into :ws-peer-count
+                     from openquery(PEER_SERVER,
+                         'select count(*) from dbo.sp_account')
+               end-exec
+               if sqlcode not = 0
+                   move sp-rc-database-unavailable to return-value
+               else
+                   if ws-local-count not = ws-peer-count
+                       move "Y" to p-discrepancy-flag
+                       move sp-rc-environment-mismatch
+                           to return-value
+                   else
+                       move sp-rc-success to return-value
+                   end-if
+               end-if
+           end-if
+           if sp-env-name = "ECS"
+               move ws-peer-count to p-onprem-count
+               move ws-local-count to p-ecs-count
+           else
+               move ws-local-count to p-onprem-count
+               move ws-peer-count to p-ecs-count
+           end-if
+           move sp-env-name to sp-audit-environment
+           move return-value to sp-audit-return-value
+           invoke StoredProcedures "WriteAuditRow" using by reference sp-audit-row
+           goback.
+       end method.
+
+       method-id ValidateRequest static private.
+       local-storage section.
+       copy "SPRETCD.cpy".
+       linkage section.
+       01  p-request-key         pic x any length.
+       procedure division using by reference p-request-key
+               returning return-value as binary-long.
+           if p-request-key = spaces or p-request-key = low-values
+               move sp-rc-validation-error to return-value
+           else
+               move sp-rc-success to return-value
+           end-if
+           goback.
+       end method.
+
+       method-id WriteAuditRow static private.
+       local-storage section.
+       exec sql include sqlca end-exec.
+       linkage section.
+       copy "SPAUDREC.cpy".
+       procedure division using by reference sp-audit-row.
+           exec sql
+               select suser_sname() into :sp-audit-caller
+           end-exec
+           move function current-date to sp-audit-timestamp
+           exec sql
+               insert into dbo.sp_audit_log
+                   (caller_name, environment_name, event_timestamp,
+                    return_value)
+               values
+                   (:sp-audit-caller, :sp-audit-environment,
+                    :sp-audit-timestamp, :sp-audit-return-value)
+           end-exec
+           goback.
+       end method.
